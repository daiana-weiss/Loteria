@@ -18,6 +18,30 @@
       *>-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select arq-historico assign to "HISTORICO.TXT"
+               organization is line sequential
+               file status is ws-historico-status.
+
+           select arq-apostas assign to "APOSTAS.TXT"
+               organization is line sequential
+               file status is ws-apostas-status.
+
+           select arq-checkpoint assign to "CHECKPOINT.TXT"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+           select arq-sorteios assign to "SORTEIOS.CSV"
+               organization is line sequential
+               file status is ws-sorteios-status.
+
+           select arq-resultados-reais assign to "RESULTADOSREAIS.TXT"
+               organization is line sequential
+               file status is ws-resultados-status.
+
+           select arq-sementes assign to "SEMENTES.LOG"
+               organization is line sequential
+               file status is ws-sementes-status.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -25,6 +49,62 @@
 
       *>----Variaveis de arquivos
        file section.
+       fd  arq-historico.
+       01 ws-reg-historico.
+           05 ws-hist-data-hora.
+               10 ws-hist-data              pic 9(08).
+               10 ws-hist-hora              pic 9(06).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-perfil-nome          pic x(20).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-qtd-num              pic 9(02).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-numeros-usu.
+               10 ws-hist-num-usu occurs 20 pic 9(02).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-num-sorteado.
+               10 ws-hist-num-sort occurs 15 pic 9(02).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-num-tent              pic 9(10).
+           05 filler                       pic x(01) value spaces.
+           05 ws-hist-tempo-gasto           pic 9(06).
+
+      *>----Arquivo de lote de apostas
+       fd  arq-apostas.
+       01 ws-reg-aposta                     pic x(200).
+
+      *>----Arquivo de checkpoint da simulacao em andamento
+       fd  arq-checkpoint.
+       01 ws-reg-checkpoint.
+           05 ws-chk-perfil-codigo           pic 9(01).
+           05 filler                        pic x(01) value spaces.
+           05 ws-chk-seq-aposta-lote         pic 9(05).
+           05 filler                        pic x(01) value spaces.
+           05 ws-chk-num-tent                pic 9(10).
+           05 filler                        pic x(01) value spaces.
+           05 ws-chk-qtd-sorteio             pic 9(02).
+           05 filler                        pic x(01) value spaces.
+           05 ws-chk-numeros.
+               10 ws-chk-num-sort occurs 15 pic 9(02).
+
+      *>----Arquivo csv com todos os sorteios da execucao
+       fd  arq-sorteios.
+       01 ws-reg-sorteio                     pic x(200).
+
+      *>----Arquivo de resultados reais de concursos oficiais, usado para
+      *>    cruzar com os sorteios simulados
+       fd  arq-resultados-reais.
+       01 ws-reg-resultado-real              pic x(200).
+
+      *>----Log auditavel das sementes usadas em cada sorteio, permitindo
+      *>    repetir exatamente uma execucao anterior
+       fd  arq-sementes.
+       01 ws-reg-semente.
+           05 ws-sem-run-id                  pic x(16).
+           05 filler                        pic x(01) value spaces.
+           05 ws-sem-seq                     pic 9(08).
+           05 filler                        pic x(01) value spaces.
+           05 ws-sem-valor                   pic 9(10).
 
 
       *>----Variaveis de trabalho
@@ -34,35 +114,14 @@
                10 ws-msn                          pic zzzzzzzz9(10).
 
 
-       01 ws-numeros-usu occurs 10.
+       01 ws-numeros-usu occurs 20.
            05 ws-num-usu                           pic 9(02) value zero.
 
-       01 ws-numeros-sort.
-           05 ws-num-sort1                         pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort2                         pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort3                         pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort4                         pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort5                         pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort6                         pic 9(02) value 61.
-
-
-       01 ws-num-sort-rel.
-           05 ws-num-sort1-rel                     pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort2-rel                     pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort3-rel                     pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort4-rel                     pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort5-rel                     pic 9(02) value 61.
-           05 filler                               pic X(02) value spaces.
-           05 ws-num-sort6-rel                     pic 9(02) value 61.
+       01 ws-numeros-sort occurs 15.
+           05 ws-num-sort                          pic 9(02) value 99.
+
+       01 ws-num-sort-rel occurs 15.
+           05 ws-num-sort-rel-item                 pic 9(02) value 99.
 
 
        01 ws-sorteio.
@@ -70,33 +129,45 @@
            05 ws-num_random                        pic 9(02)V99.
            05 ws-controle-sort                     pic 9(01).
 
-       01 ws-controle-acertou1                     pic 9(01).
-           88 ws-acertou1                          value 1.
-           88 ws-nao-acertou1                       value 0.
+       01 ws-controle-acertou occurs 15.
+           05 ws-flag-acertou                      pic 9(01) value zero.
+               88 ws-acertou                       value 1.
+               88 ws-nao-acertou                   value 0.
+
+       77 ws-todos-acertaram-flag                  pic x(01).
+           88 ws-todos-acertaram                   value "S".
+           88 ws-nem-todos-acertaram               value "N".
 
-       01 ws-controle-acertou2                     pic 9(01).
-           88 ws-acertou2                          value 1.
-           88 ws-nao-acertou2                       value 0.
+      *>----Variaveis do perfil do jogo selecionado
+       01 ws-perfil-jogo.
+           05 ws-perfil-codigo                     pic 9(01).
+           05 ws-perfil-nome                       pic x(20).
+           05 ws-perfil-num-min                    pic 9(02).
+           05 ws-perfil-num-max                    pic 9(02).
+           05 ws-perfil-qtd-sorteio                pic 9(02).
 
-       01 ws-controle-acertou3                     pic 9(01).
-           88 ws-acertou3                          value 1.
-           88 ws-nao-acertou3                       value 0.
+       77 ws-valor-invalido                        pic 9(02).
+       77 ws-qtd-num-maximo                        pic 9(02).
 
-       01 ws-controle-acertou4                     pic 9(01).
-           88 ws-acertou4                          value 1.
-           88 ws-nao-acertou4                       value 0.
+      *>----Variaveis de faixas de acerto simultaneo por sorteio
+       01 ws-contagem-acertos occurs 15.
+           05 ws-qtd-draws-com-acerto              pic 9(10) value zero.
 
-       01 ws-controle-acertou5                     pic 9(01).
-           88 ws-acertou5                          value 1.
-           88 ws-nao-acertou5                       value 0.
+       77 ws-contagem-simultanea                   pic 9(02).
+       77 ws-tier-acerto-3                         pic 9(02).
+       77 ws-tier-acerto-2                         pic 9(02).
+       77 ws-tier-acerto-1                         pic 9(02).
 
-       01 ws-controle-acertou6                     pic 9(01).
-           88 ws-acertou6                          value 1.
-           88 ws-nao-acertou6                       value 0.
+      *>----Variaveis de formatacao da linha de numeros sorteados
+       77 ws-linha-sorteio                         pic x(120).
+       77 ws-ptr                                   pic 9(04).
+       77 ws-num-edicao                            pic zz9.
 
 
        01 ws-vars-trabalho.
            05 i                                    pic 9(02).
+           05 j                                    pic 9(02).
+           05 k                                    pic 9(03).
            05 ws-num-tent                          pic 9(10).
            05 ws-verificacao                       pic X(01).
                88 ws-valido                        value "V".
@@ -112,6 +183,91 @@
        77 ws-aux                                      pic 9(02).
 
        77 ws-controle                                 pic x(10).
+
+      *>----Variaveis do historico de execucoes
+       77 ws-historico-status                         pic x(02).
+
+      *>----Variavel do modo de execucao: interativo ou batch
+       77 ws-modo-execucao                             pic x(01).
+           88 ws-modo-interativo                       value "I".
+           88 ws-modo-batch                             value "B".
+
+      *>----Variaveis do lote de apostas lido de arquivo
+       77 ws-apostas-status                            pic x(02).
+       77 ws-modo-entrada                               pic x(01).
+           88 ws-entrada-interativa                    value "I".
+           88 ws-entrada-arquivo                        value "F".
+       77 ws-fim-apostas                                pic x(01).
+           88 ws-apostas-fim                            value "S".
+           88 ws-apostas-continua                       value "N".
+       77 ws-seq-aposta-lote                            pic 9(05) value zero.
+       77 ws-seq-aposta-lote-chk                        pic 9(05) value zero.
+       77 ws-ptr-linha                                  pic 9(04).
+       77 ws-token-aposta                               pic x(04).
+
+      *>----Variaveis de checkpoint / retomada da simulacao
+       77 ws-checkpoint-status                          pic x(02).
+       77 ws-retoma-checkpoint                          pic x(01).
+           88 ws-deve-retomar                           value "S".
+       77 ws-aux-divisao-chk                            pic 9(10).
+       77 ws-resto-checkpoint                           pic 9(10).
+       77 ws-intervalo-checkpoint                       pic 9(10) value 1000.
+       77 ws-checkpoint-restaurado                      pic x(01) value "N".
+           88 ws-houve-restauracao                      value "S".
+           88 ws-sem-restauracao                        value "N".
+
+      *>----Variaveis do calculo de odds teoricas
+       77 ws-comb-n                                     pic 9(02).
+       77 ws-comb-k                                     pic 9(02).
+       77 ws-comb-i                                     pic 9(02).
+       77 ws-comb-resultado                             pic 9(10).
+       77 ws-comb-total                                 pic 9(10).
+       77 ws-comb-aposta                                pic 9(10).
+       77 ws-odds-teoricas                              pic 9(10).
+       77 ws-odds-edicao                                pic zzzzzzzzz9.
+
+      *>----Variaveis do csv com todos os sorteios
+       77 ws-sorteios-status                            pic x(02).
+       77 ws-csv-linha                                  pic x(200).
+       77 ws-csv-ptr                                    pic 9(04).
+       77 ws-csv-num-edicao                             pic z9.
+       77 ws-csv-data                                   pic 9(08).
+       77 ws-csv-hora                                   pic 9(08).
+
+      *>----Resultados reais de concursos oficiais, carregados uma unica
+      *>    vez para cruzar com cada sorteio simulado
+       77 ws-resultados-status                          pic x(02).
+       77 ws-qtd-resultados-reais                       pic 9(04) value zero.
+       77 ws-resultados-reais-limite                    pic 9(04) value 3000.
+       77 ws-ptr-linha-real                             pic 9(04).
+       77 ws-token-real                                 pic x(04).
+       77 ws-qtd-coincidencias                          pic 9(05) value zero.
+       77 ws-contagem-coincidencia                      pic 9(02).
+       77 ws-fim-resultados-reais                       pic x(01).
+           88 ws-resultados-reais-fim                   value "S".
+           88 ws-resultados-reais-continua               value "N".
+       01 ws-tabela-resultados-reais occurs 3000.
+           05 ws-real-qtd-sorteio                       pic 9(02).
+           05 ws-real-numeros occurs 15                 pic 9(02).
+
+      *>----Auditoria e replay das sementes de sorteio
+       77 ws-sementes-status                            pic x(02).
+       77 ws-run-id-data                                pic 9(08).
+       77 ws-run-id-hora                                pic 9(08).
+       77 ws-run-id                                      pic x(16).
+       77 ws-seq-semente-log                            pic 9(08) value zero.
+       77 ws-modo-replay                                pic x(01).
+           88 ws-em-replay                               value "S".
+           88 ws-nao-em-replay                           value "N".
+       77 ws-replay-run-id                              pic x(16).
+       77 ws-qtd-sementes-replay                        pic 9(07) value zero.
+       77 ws-idx-semente-replay                         pic 9(07) value zero.
+       77 ws-sementes-replay-limite                     pic 9(07) value 200000.
+       77 ws-fim-log-sementes                           pic x(01).
+           88 ws-log-sementes-fim                        value "S".
+           88 ws-log-sementes-continua                   value "N".
+       01 ws-tabela-sementes-replay occurs 200000.
+           05 ws-replay-semente                         pic 9(10).
       *>----Variaveis para comunicação entre programas
        linkage section.
 
@@ -131,38 +287,455 @@
       *>  Procedimentos de inicialização
       *>------------------------------------------------------------------------
        inicializa section.
-           move zeros to ws-num-tent
-           set ws-nao-acertou1 to true
-           set ws-nao-acertou2 to true
-           set ws-nao-acertou3 to true
-           set ws-nao-acertou4 to true
-           set ws-nao-acertou5 to true
-           set ws-nao-acertou6 to true
+           perform reinicializa-execucao
 
            move 1 to i
+
+           open extend arq-historico
+           if ws-historico-status = "35"
+               open output arq-historico
+           end-if
+
+           open extend arq-sorteios
+           if ws-sorteios-status = "35"
+               open output arq-sorteios
+           end-if
+
+           perform carrega-resultados-reais
+           perform gera-run-id
            .
        inicializa-exit.
            exit.
+
+      *>------------------------------------------------------------------------
+      *>  Gerando o identificador (RUN ID) desta execucao, usado para
+      *>  marcar cada semente gravada no log de auditoria
+      *>------------------------------------------------------------------------
+       gera-run-id section.
+           accept ws-run-id-data from date yyyymmdd
+           accept ws-run-id-hora from time
+
+           move spaces to ws-run-id
+           move 1 to ws-ptr
+
+           string ws-run-id-data delimited by size
+                  ws-run-id-hora delimited by size
+                  into ws-run-id
+                  with pointer ws-ptr
+           end-string
+
+           display "Identificador desta execucao (RUN ID): " ws-run-id
+           .
+       gera-run-id-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carregando os resultados reais de concursos oficiais, se houver
+      *>  um arquivo de resultados disponivel
+      *>------------------------------------------------------------------------
+       carrega-resultados-reais section.
+           move zero to ws-qtd-resultados-reais
+
+           open input arq-resultados-reais
+           if ws-resultados-status = "35"
+               display "Nenhum arquivo de resultados reais encontrado - "
+                       "cruzamento de concursos desativado."
+           else
+               set ws-resultados-reais-continua to true
+               perform until ws-resultados-reais-fim
+                              or ws-qtd-resultados-reais >= ws-resultados-reais-limite
+                   read arq-resultados-reais
+                       at end
+                           set ws-resultados-reais-fim to true
+                       not at end
+                           add 1 to ws-qtd-resultados-reais
+                           move 1 to ws-ptr-linha-real
+
+                           unstring ws-reg-resultado-real delimited by space
+                               into ws-token-real
+                               with pointer ws-ptr-linha-real
+                           move ws-token-real
+                               to ws-real-qtd-sorteio(ws-qtd-resultados-reais)
+
+      *>                   limitado a 15 posicoes (tamanho de WS-REAL-NUMEROS);
+      *>                   um QTD maior indica uma linha corrompida/invalida
+                           perform varying k from 1 by 1
+                                   until k > ws-real-qtd-sorteio(ws-qtd-resultados-reais)
+                                      or k > 15
+                               unstring ws-reg-resultado-real delimited by space
+                                   into ws-token-real
+                                   with pointer ws-ptr-linha-real
+                               move ws-token-real
+                                   to ws-real-numeros(ws-qtd-resultados-reais, k)
+                           end-perform
+                   end-read
+               end-perform
+               close arq-resultados-reais
+
+               if ws-resultados-reais-continua
+                   display "Aviso: RESULTADOSREAIS.TXT tem mais concursos do "
+                           "que o limite de " ws-resultados-reais-limite
+                           " - cruzamento considerara apenas os primeiros "
+                           ws-resultados-reais-limite "."
+               end-if
+           end-if
+           .
+       carrega-resultados-reais-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carregando, do log de auditoria, as sementes gravadas por uma
+      *>  execucao anterior, para reproduzi-la exatamente
+      *>------------------------------------------------------------------------
+       carrega-sementes-replay section.
+           move zero to ws-qtd-sementes-replay
+
+           open input arq-sementes
+           if ws-sementes-status = "35"
+               display "Nenhum log de sementes encontrado. Replay cancelado."
+           else
+               set ws-log-sementes-continua to true
+               perform until ws-log-sementes-fim
+                              or ws-qtd-sementes-replay >= ws-sementes-replay-limite
+                   read arq-sementes
+                       at end
+                           set ws-log-sementes-fim to true
+                       not at end
+                           if ws-sem-run-id = ws-replay-run-id
+                               add 1 to ws-qtd-sementes-replay
+                               move ws-sem-valor
+                                   to ws-replay-semente(ws-qtd-sementes-replay)
+                           end-if
+                   end-read
+               end-perform
+               close arq-sementes
+
+               if ws-qtd-sementes-replay = 0
+                   display "Nenhuma semente encontrada para o RUN ID informado."
+               else
+                   display "Sementes carregadas para replay: "
+                           ws-qtd-sementes-replay
+               end-if
+
+               if ws-log-sementes-continua
+                   display "Aviso: o log de sementes para este RUN ID excede "
+                           "o limite de " ws-sementes-replay-limite
+                           " sementes pre-carregadas - a partir dai o replay "
+                           "sera completado com sementes novas (nao sera uma "
+                           "repeticao exata), em vez de permanecer na "
+                           "execucao original."
+               end-if
+           end-if
+           .
+       carrega-sementes-replay-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Abrindo o log de sementes para gravacao desta execucao
+      *>------------------------------------------------------------------------
+       abre-log-sementes section.
+           open extend arq-sementes
+           if ws-sementes-status = "35"
+               open output arq-sementes
+           end-if
+           .
+       abre-log-sementes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Gravando, no log de auditoria, a semente usada em um sorteio
+      *>------------------------------------------------------------------------
+       grava-semente-log section.
+           add 1 to ws-seq-semente-log
+
+           move spaces              to ws-reg-semente
+           move ws-run-id          to ws-sem-run-id
+           move ws-seq-semente-log to ws-sem-seq
+           move ws-semente         to ws-sem-valor
+
+           write ws-reg-semente
+           if ws-sementes-status not = "00"
+               display "Erro ao gravar SEMENTES.LOG - file status "
+                       ws-sementes-status
+           end-if
+           .
+       grava-semente-log-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Reiniciando os contadores de uma execucao (usado a cada aposta do
+      *>  lote quando a entrada vem de arquivo). WS-NUM-TENT nao e zerado
+      *>  enquanto houver uma retomada de checkpoint pendente, para que a
+      *>  tentativa restaurada so se perca quando uma aposta valida de fato
+      *>  chegar a rodar o sorteio - ver RECEBE-NUMEROS, que e quem consome
+      *>  WS-HOUVE-RESTAURACAO de fato.
+      *>------------------------------------------------------------------------
+       reinicializa-execucao section.
+           if not ws-houve-restauracao then
+               move zeros to ws-num-tent
+           end-if
+           set ws-nem-todos-acertaram to true
+           move zero to ws-qtd-coincidencias
+
+           perform varying i from 1 by 1 until i > 15
+               set ws-nao-acertou(i) to true
+               move zero to ws-qtd-draws-com-acerto(i)
+           end-perform
+           .
+       reinicializa-execucao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Retomando a simulacao a partir do ultimo checkpoint gravado
+      *>------------------------------------------------------------------------
+       retoma-checkpoint section.
+           open input arq-checkpoint
+           if ws-checkpoint-status = "00" then
+               read arq-checkpoint
+                   at end
+                       display "Nenhum checkpoint encontrado. Iniciando do zero."
+                   not at end
+      *>                   um checkpoint gravado por outro perfil de jogo tem
+      *>                   uma escala de tentativas totalmente diferente - nao
+      *>                   pode ser aproveitado para o perfil atual
+                       if ws-chk-perfil-codigo <> ws-perfil-codigo
+                           display "Checkpoint encontrado pertence a outro "
+                                   "perfil de jogo - ignorando e iniciando "
+                                   "do zero."
+                       else
+                           move ws-chk-num-tent to ws-num-tent
+                           perform varying i from 1 by 1
+                                   until i > ws-chk-qtd-sorteio
+                               move ws-chk-num-sort(i) to ws-num-sort(i)
+                           end-perform
+                           move ws-chk-seq-aposta-lote to ws-seq-aposta-lote-chk
+                           set ws-houve-restauracao to true
+                           display "Retomando a partir da tentativa: "
+                                   ws-num-tent
+                       end-if
+               end-read
+               close arq-checkpoint
+           else
+               display "Nenhum checkpoint encontrado. Iniciando do zero."
+           end-if
+           .
+       retoma-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Gravando o checkpoint periodico da simulacao em andamento
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+           move spaces to ws-reg-checkpoint
+
+           move ws-perfil-codigo      to ws-chk-perfil-codigo
+           move ws-seq-aposta-lote    to ws-chk-seq-aposta-lote
+           move ws-num-tent           to ws-chk-num-tent
+           move ws-perfil-qtd-sorteio to ws-chk-qtd-sorteio
+
+           perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+               move ws-num-sort(i) to ws-chk-num-sort(i)
+           end-perform
+
+           open output arq-checkpoint
+           write ws-reg-checkpoint
+           if ws-checkpoint-status not = "00"
+               display "Erro ao gravar CHECKPOINT.TXT - file status "
+                       ws-checkpoint-status
+           end-if
+           close arq-checkpoint
+           .
+       grava-checkpoint-exit.
+           exit.
       *>------------------------------------------------------------------------
       *>  Processamento principal
       *>------------------------------------------------------------------------
        processamento section.
-           display "Quantos numeros vc deseja cadastrar? (6 - 10)"
-           accept ws-qtd-num
+           display "Modo de execucao - (I)nterativo ou (B)atch?"
+           accept ws-modo-execucao
+           if not ws-modo-interativo and not ws-modo-batch
+               set ws-modo-interativo to true
+           end-if
 
-      *>   garantindo que seja valido
-           if ws-qtd-num < 6 or ws-qtd-num > 10 then
-               display "Entrada invalida. O numero deve estar entre 1 e 60."
-               perform finaliza
+           perform seleciona-perfil
+
+           display "Retomar simulacao a partir do ultimo checkpoint? (S/N)"
+           accept ws-retoma-checkpoint
+           if ws-deve-retomar then
+               perform retoma-checkpoint
+           end-if
+
+           display "Repetir (replay) as sementes de uma execucao anterior? (S/N)"
+           accept ws-modo-replay
+           if not ws-em-replay and not ws-nao-em-replay
+               set ws-nao-em-replay to true
+           end-if
+           if ws-em-replay then
+               display "Informe o RUN ID a repetir: "
+               accept ws-replay-run-id
+               perform carrega-sementes-replay
+           end-if
+
+           perform abre-log-sementes
+
+           display "Origem das apostas - (I)nterativo ou (F)arquivo de lote?"
+           accept ws-modo-entrada
+           if not ws-entrada-interativa and not ws-entrada-arquivo
+               set ws-entrada-interativa to true
            end-if
 
-           perform recebe-numeros
+           if ws-entrada-arquivo then
+               perform processa-lote-apostas
+           else
+               display "Quantos numeros vc deseja cadastrar? (" ws-perfil-qtd-sorteio
+               " - " ws-qtd-num-maximo ")"
+               accept ws-qtd-num
+
+      *>           garantindo que seja valido
+               if ws-qtd-num < ws-perfil-qtd-sorteio or ws-qtd-num > ws-qtd-num-maximo then
+                   display "Entrada invalida. O numero deve estar entre "
+                   ws-perfil-qtd-sorteio " e " ws-qtd-num-maximo "."
+                   perform finaliza
+               end-if
 
+               perform recebe-numeros
+           end-if
 
            .
        processamento-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Processando um lote de apostas lido de arquivo
+      *>------------------------------------------------------------------------
+       processa-lote-apostas section.
+           open input arq-apostas
+           if ws-apostas-status = "35"
+               display "Nenhum arquivo de apostas em lote encontrado - "
+                       "nenhuma aposta foi processada."
+           else
+               set ws-apostas-continua to true
+
+               perform until ws-apostas-fim
+                   read arq-apostas
+                       at end
+                           set ws-apostas-fim to true
+                       not at end
+                           add 1 to ws-seq-aposta-lote
+                           display "Aposta do lote numero: " ws-seq-aposta-lote
+
+      *>                   apostas anteriores a retomada do checkpoint ja
+      *>                   foram concluidas (e gravadas) em uma execucao
+      *>                   anterior - pular para nao duplicar HISTORICO.TXT
+      *>                   / SORTEIOS.CSV nem perder a aposta interrompida
+                           if ws-houve-restauracao
+                                   and ws-seq-aposta-lote < ws-seq-aposta-lote-chk
+                               display "Aposta do lote numero: "
+                                       ws-seq-aposta-lote
+                                       " ja concluida em execucao anterior - "
+                                       "pulando."
+                           else
+                               perform prepara-aposta-do-lote
+
+                               if ws-qtd-num < ws-perfil-qtd-sorteio
+                                       or ws-qtd-num > ws-qtd-num-maximo then
+                                   display "Aposta do lote numero: "
+                                           ws-seq-aposta-lote
+                                           " ignorada - quantidade de dezenas "
+                                           "deve estar entre "
+                                           ws-perfil-qtd-sorteio " e "
+                                           ws-qtd-num-maximo "."
+                               else
+      *>                           so consome um checkpoint restaurado
+      *>                           pendente quando a aposta realmente vai
+      *>                           rodar (WS-HOUVE-RESTAURACAO)
+                                   perform reinicializa-execucao
+                                   perform recebe-numeros
+                                   if ws-invalido then
+                                       display "Aposta do lote numero: "
+                                               ws-seq-aposta-lote
+                                               " ignorada - dezena fora do "
+                                               "intervalo do perfil ou "
+                                               "repetida."
+                                   end-if
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+               close arq-apostas
+           end-if
+           .
+       processa-lote-apostas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Separando a quantidade de dezenas e as dezenas apostadas de uma
+      *>  linha do arquivo de lote
+      *>------------------------------------------------------------------------
+       prepara-aposta-do-lote section.
+           move 1 to ws-ptr-linha
+
+           perform varying i from 1 by 1 until i > 20
+               move zero to ws-num-usu(i)
+           end-perform
+
+           unstring ws-reg-aposta delimited by space
+               into ws-token-aposta
+               with pointer ws-ptr-linha
+           move ws-token-aposta to ws-qtd-num
+
+      *>       limitado a 20 posicoes (tamanho de WS-NUMEROS-USU); uma
+      *>       quantidade maior e invalida e sera rejeitada logo em seguida
+           perform varying i from 1 by 1 until i > ws-qtd-num or i > 20
+               unstring ws-reg-aposta delimited by space
+                   into ws-token-aposta
+                   with pointer ws-ptr-linha
+               move ws-token-aposta to ws-num-usu(i)
+           end-perform
+           .
+       prepara-aposta-do-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Selecionando o perfil do jogo
+      *>------------------------------------------------------------------------
+       seleciona-perfil section.
+           display "Selecione o jogo:"
+           display "1 - Mega-Sena (1 a 60, 6 dezenas sorteadas)"
+           display "2 - Lotofacil (1 a 25, 15 dezenas sorteadas)"
+           display "3 - Quina    (1 a 80, 5 dezenas sorteadas)"
+           accept ws-perfil-codigo
+
+           evaluate ws-perfil-codigo
+               when 2
+                   move "LOTOFACIL"  to ws-perfil-nome
+                   move 01           to ws-perfil-num-min
+                   move 25           to ws-perfil-num-max
+                   move 15           to ws-perfil-qtd-sorteio
+               when 3
+                   move "QUINA"      to ws-perfil-nome
+                   move 01           to ws-perfil-num-min
+                   move 80           to ws-perfil-num-max
+                   move 05           to ws-perfil-qtd-sorteio
+               when other
+                   move 1            to ws-perfil-codigo
+                   move "MEGA-SENA"  to ws-perfil-nome
+                   move 01           to ws-perfil-num-min
+                   move 60           to ws-perfil-num-max
+                   move 06           to ws-perfil-qtd-sorteio
+           end-evaluate
+
+           compute ws-valor-invalido = ws-perfil-num-max + 1
+
+           compute ws-qtd-num-maximo = ws-perfil-qtd-sorteio + 4
+           if ws-qtd-num-maximo > 20
+               move 20 to ws-qtd-num-maximo
+           end-if
+           .
+       seleciona-perfil-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Recebendo os numeros do usuario
       *>------------------------------------------------------------------------
@@ -172,40 +745,74 @@
            move 00 to i
            set ws-valido to true
 
-           perform varying i from 1 by 1 until i > ws-qtd-num or ws-invalido
-               display "Numero: "
-               accept ws-num-usu(i)
+           if ws-entrada-interativa then
+               perform varying i from 1 by 1 until i > ws-qtd-num or ws-invalido
+                   display "Numero: "
+                   accept ws-num-usu(i)
 
-               perform verifica-numero
-           end-perform
+                   perform verifica-numero
+               end-perform
+           else
+      *>           as dezenas ja vieram preenchidas do arquivo de lote
+               perform varying i from 1 by 1 until i > ws-qtd-num or ws-invalido
+                   perform verifica-numero
+               end-perform
+           end-if
 
       *>   vai verificar se os numeros sao diferentes
            perform verifica-numeros-dif
 
+           if ws-valido then
+               perform calcula-odds-teoricas
+           end-if
 
            accept ws-hora-inicial from time
 
       *>   se o numero for valido, entao ele vai para o sorteio e o restante do programa
            if ws-valido then
-      *>       vai fazer ate que o sorteio acerte o numero
-               perform until ws-acertou1 and ws-acertou2 and ws-acertou3
-               and ws-acertou4 and ws-acertou5 and ws-acertou6
+               set ws-nem-todos-acertaram to true
+
+      *>       so agora, com a aposta confirmada valida e prestes a consumir
+      *>       WS-NUM-TENT de verdade, uma retomada de checkpoint pendente e
+      *>       dada por utilizada
+               if ws-houve-restauracao then
+                   set ws-sem-restauracao to true
+               end-if
+
+      *>       vai fazer ate que o sorteio acerte todas as dezenas do perfil
+               perform until ws-todos-acertaram
                    add 1 to ws-num-tent
                    move ws-num-tent to ws-msn
 
                    perform sorteia-num
+                   perform conta-acertos-simultaneos
                    perform verifica-acertou-sorteio
+
+                   divide ws-num-tent by ws-intervalo-checkpoint
+                       giving ws-aux-divisao-chk
+                       remainder ws-resto-checkpoint
+                   if ws-resto-checkpoint = 0 then
+                       perform grava-checkpoint
+                   end-if
                end-perform
            end-if
 
-           if ws-acertou1 and ws-acertou2 and ws-acertou3
-           and ws-acertou4 and ws-acertou5 and ws-acertou6 then
+           if ws-todos-acertaram then
       *>       calculo de tempo gasto ate o acerto
                accept ws-hora-final from time
                compute ws-tempo-gasto = ws-hora-final - ws-hora-inicial
 
+               move ws-odds-teoricas to ws-odds-edicao
                display "Quantidade de Tentativas : " ws-mensagem
+               display "Odds Teoricas (1 em)     : " ws-odds-edicao
                display "Tempo Gasto              : " ws-tempo-gasto
+
+               perform exibe-faixas-acerto
+
+               display "Coincidencias com resultados reais: "
+                       ws-qtd-coincidencias
+
+               perform grava-historico
            end-if
 
            .
@@ -213,247 +820,309 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Sorteando os numeros da loteria
+      *>  Calculo da odds teorica do jogo, para comparar com o numero real
+      *>  de tentativas gasto na simulacao
       *>------------------------------------------------------------------------
-       sorteia-num section.
+       calcula-odds-teoricas section.
+      *>       total de combinacoes possiveis no sorteio do perfil escolhido
+           move ws-perfil-num-max     to ws-comb-n
+           move ws-perfil-qtd-sorteio to ws-comb-k
+           perform calcula-combinacao
+           move ws-comb-resultado     to ws-comb-total
+
+      *>       combinacoes cobertas pelo cartao do usuario
+           move ws-qtd-num            to ws-comb-n
+           move ws-perfil-qtd-sorteio to ws-comb-k
+           perform calcula-combinacao
+           move ws-comb-resultado     to ws-comb-aposta
+
+           if ws-comb-aposta > 0
+               compute ws-odds-teoricas rounded =
+                       ws-comb-total / ws-comb-aposta
+           else
+               move 1 to ws-odds-teoricas
+           end-if
 
-      *>   inicializando variaveis
-           move 61 to ws-num-sort1
-           move 61 to ws-num-sort2
-           move 61 to ws-num-sort3
-           move 61 to ws-num-sort4
-           move 61 to ws-num-sort5
-           move 61 to ws-num-sort6
+           .
+       calcula-odds-teoricas-exit.
+           exit.
 
+      *>------------------------------------------------------------------------
+      *>  Calculo de combinacao simples C(N,K), usada no calculo de odds
+      *>------------------------------------------------------------------------
+       calcula-combinacao section.
+           move 1 to ws-comb-resultado
 
-      *>   se ainda nao acertou o 1, entao sorteia de novo
-               accept ws-semente from time
-               compute ws-num_random = function random(ws-semente)
-               multiply ws-num_random by 60 giving ws-num-sort1
-
-      *>   se ainda nao acertou o 2, entao sorteia de novo
-               perform until ws-num-sort2 <> ws-num-sort1 and ws-num-sort2 <> 61
-      *>           sorteando o segundo numero, garantindo que nao seja um numero ja sorteado
-                   accept ws-semente from time
-                   compute ws-num_random = function random(ws-semente)
-                 multiply ws-num_random by 60 giving ws-num-sort2
-              end-perform
-
-      *>   se ainda nao acertou o 3, entao sorteia de novo
-              perform until ws-num-sort3 <> ws-num-sort2 and ws-num-sort3 <> ws-num-sort1 and ws-num-sort3 <> 61
-      *>           sorteando o terceiro numero, garantindo que nao seja um numero ja sorteado
-                   accept ws-semente from time
-                   compute ws-num_random = function random(ws-semente)
-                   multiply ws-num_random by 60 giving ws-num-sort3
-               end-perform
+           perform varying ws-comb-i from 1 by 1 until ws-comb-i > ws-comb-k
+               compute ws-comb-resultado =
+                       ws-comb-resultado * (ws-comb-n - ws-comb-i + 1)
+                       / ws-comb-i
+           end-perform
 
-      *>   se ainda nao acertou o 4, entao sorteia de novo
-               perform until ws-num-sort4 <> ws-num-sort2 and ws-num-sort4 <> ws-num-sort1
-               and ws-num-sort4 <> ws-num-sort3 and ws-num-sort4 <> 61
-      *>           sorteando o quarto numero, garantindo que nao seja um numero ja sorteado
-                   accept ws-semente from time
-                   compute ws-num_random = function random(ws-semente)
-                   multiply ws-num_random by 60 giving ws-num-sort4
-               end-perform
+           .
+       calcula-combinacao-exit.
+           exit.
 
-      *>   se ainda nao acertou o 5, entao sorteia de novo
-               perform until ws-num-sort5 <> ws-num-sort2 and ws-num-sort5 <> ws-num-sort1
-               and ws-num-sort5 <> ws-num-sort3 and ws-num-sort5 <> ws-num-sort4 and ws-num-sort5 <> 61
-      *>           sorteando o quinto numero, garantindo que nao seja um numero ja sorteado
-                   accept ws-semente from time
-                   compute ws-num_random = function random(ws-semente)
-                   multiply ws-num_random by 60 giving ws-num-sort5
-               end-perform
+      *>------------------------------------------------------------------------
+      *>  Gravando o resultado da execucao no historico
+      *>------------------------------------------------------------------------
+       grava-historico section.
+           move spaces to ws-reg-historico
 
-      *>   se ainda nao acertou o 6, entao sorteia de novo
-               perform until ws-num-sort6 <> ws-num-sort2 and ws-num-sort6 <> ws-num-sort1
-               and ws-num-sort6 <> ws-num-sort3 and ws-num-sort6 <> ws-num-sort4
-               and ws-num-sort6 <> ws-num-sort5 and ws-num-sort6 <> 61
-      *>           sorteando o sexto numero, garantindo que nao seja um numero ja sorteado
-                   accept ws-semente from time
-                   compute ws-num_random = function random(ws-semente)
-                   multiply ws-num_random by 60 giving ws-num-sort6
-               end-perform
+           accept ws-hist-data from date yyyymmdd
+           accept ws-hist-hora from time
 
-           perform ordenar-num-sort
-           move ws-numeros-sort to ws-num-sort-rel
-           display "Numeros sorteados: " ws-num-sort-rel
-           accept ws-aux
+           move ws-perfil-nome to ws-hist-perfil-nome
+           move ws-qtd-num     to ws-hist-qtd-num
 
+           perform varying i from 1 by 1 until i > 20
+               move ws-num-usu(i) to ws-hist-num-usu(i)
+           end-perform
+
+           perform varying i from 1 by 1 until i > 15
+               move ws-num-sort-rel-item(i) to ws-hist-num-sort(i)
+           end-perform
+
+           move ws-num-tent      to ws-hist-num-tent
+           move ws-tempo-gasto   to ws-hist-tempo-gasto
+
+           write ws-reg-historico
+           if ws-historico-status not = "00"
+               display "Erro ao gravar HISTORICO.TXT - file status "
+                       ws-historico-status
+           end-if
            .
-       sorteia-num-exit.
+       grava-historico-exit.
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Verificando se os numeros do usuario sao validos (entre 1 e 60)
+      *>  Sorteando os numeros da loteria
       *>------------------------------------------------------------------------
-       verifica-numero section.
-           if i <> 00 then
-      *>           garantindo que o numero inserido seja valido (entra 1 e 60)
-               if ws-num-usu(i) > 60 or < 1 then
-                   display "O numero apostado deve estar entre 1 e 60."
-                   perform finaliza
-                   set ws-invalido to true
-               end-if
+       sorteia-num section.
+
+      *>   inicializando o vetor de sorteio com o valor invalido do perfil
+           perform varying i from 1 by 1 until i > 15
+               move ws-valor-invalido to ws-num-sort(i)
+           end-perform
+
+      *>   sorteando uma dezena de cada vez, conforme o perfil do jogo
+           perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+               perform sorteia-um-numero
+           end-perform
+
+           perform ordenar-num-sort
+
+           perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+               move ws-num-sort(i) to ws-num-sort-rel-item(i)
+           end-perform
+
+           perform formata-linha-sorteio
+           perform grava-csv-sorteio
+           perform verifica-coincidencia-real
+
+           if ws-modo-interativo
+               display "Numeros sorteados: " ws-linha-sorteio
+               accept ws-aux
            end-if
 
            .
-       verifica-numero-exit.
+       sorteia-num-exit.
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Verificando se os numeros do usuario nao estao repetidos
+      *>  Sorteando uma unica dezena, sem repetir as ja sorteadas
       *>------------------------------------------------------------------------
+       sorteia-um-numero section.
+           move ws-valor-invalido to ws-num-sort(i)
 
-       verifica-numeros-dif section.
-      *>   se o numero estiver entre 1 e 60, entao garante que nao seja repetido
+           perform until ws-num-sort(i) <> ws-valor-invalido
 
-           if ws-valido then
-               if ws-num-usu(1) = ws-num-usu(2) or ws-num-usu(1) = ws-num-usu(3)
-               or ws-num-usu(1) = ws-num-usu(4) or ws-num-usu(1) = ws-num-usu(5)
-               or ws-num-usu(1) = ws-num-usu(6) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+               perform obtem-semente
+               compute ws-num_random = function random(ws-semente)
+               multiply ws-num_random by ws-perfil-num-max giving ws-num-sort(i)
 
-               if ws-num-usu(2) = ws-num-usu(1) or ws-num-usu(2) = ws-num-usu(3)
-               or ws-num-usu(2) = ws-num-usu(4) or ws-num-usu(2) = ws-num-usu(5)
-               or ws-num-usu(2) = ws-num-usu(6) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+      *>           garantindo que a dezena sorteada ainda nao tenha saido
+               perform varying j from 1 by 1 until j >= i
+                   if ws-num-sort(j) = ws-num-sort(i)
+                       move ws-valor-invalido to ws-num-sort(i)
+                   end-if
+               end-perform
 
-               if ws-num-usu(3) = ws-num-usu(1) or ws-num-usu(3) = ws-num-usu(2)
-               or ws-num-usu(3) = ws-num-usu(4) or ws-num-usu(3) = ws-num-usu(5)
-               or ws-num-usu(3) = ws-num-usu(6) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+           end-perform
+           .
+       sorteia-um-numero-exit.
+           exit.
 
-               if ws-num-usu(4) = ws-num-usu(1) or ws-num-usu(4) = ws-num-usu(2)
-               or ws-num-usu(4) = ws-num-usu(3) or ws-num-usu(4) = ws-num-usu(5)
-               or ws-num-usu(4) = ws-num-usu(6) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+      *>------------------------------------------------------------------------
+      *>  Obtendo a semente do proximo sorteio: gerada na hora, ou repetida
+      *>  de um log anterior quando em modo replay; sempre auditada no log
+      *>  de sementes
+      *>------------------------------------------------------------------------
+       obtem-semente section.
+           if ws-em-replay and ws-idx-semente-replay < ws-qtd-sementes-replay
+               add 1 to ws-idx-semente-replay
+               move ws-replay-semente(ws-idx-semente-replay) to ws-semente
+           else
+               accept ws-semente from time
+           end-if
 
-               if ws-num-usu(5) = ws-num-usu(1) or ws-num-usu(5) = ws-num-usu(2)
-               or ws-num-usu(5) = ws-num-usu(3) or ws-num-usu(5) = ws-num-usu(4)
-               or ws-num-usu(5) = ws-num-usu(6) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+           perform grava-semente-log
+           .
+       obtem-semente-exit.
+           exit.
 
-               if ws-num-usu(6) = ws-num-usu(1) or ws-num-usu(6) = ws-num-usu(2)
-               or ws-num-usu(6) = ws-num-usu(3) or ws-num-usu(6) = ws-num-usu(4)
-               or ws-num-usu(6) = ws-num-usu(5) then
-                   set ws-invalido to true
-                   display "O numero apostado nao pode se repetir."
-                   perform finaliza
-               end-if
+      *>------------------------------------------------------------------------
+      *>  Formatando a linha de exibicao dos numeros sorteados
+      *>------------------------------------------------------------------------
+       formata-linha-sorteio section.
+           move spaces to ws-linha-sorteio
+           move 1 to ws-ptr
+
+           perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+               move ws-num-sort-rel-item(i) to ws-num-edicao
+               string ws-num-edicao delimited by size
+                      "  "          delimited by size
+                      into ws-linha-sorteio
+                      with pointer ws-ptr
+               end-string
+           end-perform
+           .
+       formata-linha-sorteio-exit.
+           exit.
 
-               if ws-qtd-num = 7 then
-                   if ws-num-usu(7) = ws-num-usu(1) or ws-num-usu(7) = ws-num-usu(2)
-                   or ws-num-usu(7) = ws-num-usu(3) or ws-num-usu(7) = ws-num-usu(4)
-                   or ws-num-usu(7) = ws-num-usu(5) or ws-num-usu(7) = ws-num-usu(6) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
-               end-if
+      *>------------------------------------------------------------------------
+      *>  Exportando cada sorteio (nao so o vencedor) para um csv, para
+      *>  analise de frequencia em planilha
+      *>------------------------------------------------------------------------
+       grava-csv-sorteio section.
+           accept ws-csv-data from date yyyymmdd
+           accept ws-csv-hora from time
+
+           move spaces to ws-csv-linha
+           move 1 to ws-csv-ptr
+
+      *>   identifica a aposta do lote a que o sorteio pertence (zero fora
+      *>   do modo lote), ja que WS-NUM-TENT reinicia a cada nova aposta
+           string ws-seq-aposta-lote delimited by size
+                  ","                delimited by size
+                  into ws-csv-linha
+                  with pointer ws-csv-ptr
+           end-string
+
+           string ws-num-tent delimited by size
+                  ","         delimited by size
+                  into ws-csv-linha
+                  with pointer ws-csv-ptr
+           end-string
+
+           perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+               move ws-num-sort-rel-item(i) to ws-csv-num-edicao
+               string ws-csv-num-edicao delimited by size
+                      ","               delimited by size
+                      into ws-csv-linha
+                      with pointer ws-csv-ptr
+               end-string
+           end-perform
 
-               if ws-qtd-num = 8 then
-                   if ws-num-usu(7) = ws-num-usu(1) or ws-num-usu(7) = ws-num-usu(2)
-                   or ws-num-usu(7) = ws-num-usu(3) or ws-num-usu(7) = ws-num-usu(4)
-                   or ws-num-usu(7) = ws-num-usu(5) or ws-num-usu(7) = ws-num-usu(6) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
+           string ws-csv-data delimited by size
+                  " "         delimited by size
+                  ws-csv-hora delimited by size
+                  into ws-csv-linha
+                  with pointer ws-csv-ptr
+           end-string
+
+           move ws-csv-linha to ws-reg-sorteio
+           write ws-reg-sorteio
+           if ws-sorteios-status not = "00"
+               display "Erro ao gravar SORTEIOS.CSV - file status "
+                       ws-sorteios-status
+           end-if
+           .
+       grava-csv-sorteio-exit.
+           exit.
 
-                   if ws-num-usu(8) = ws-num-usu(1) or ws-num-usu(8) = ws-num-usu(2)
-                   or ws-num-usu(8) = ws-num-usu(3) or ws-num-usu(8) = ws-num-usu(4)
-                   or ws-num-usu(8) = ws-num-usu(5) or ws-num-usu(8) = ws-num-usu(6)
-                   or ws-num-usu(8) = ws-num-usu(7) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
+      *>------------------------------------------------------------------------
+      *>  Cruzando o sorteio simulado com os resultados reais carregados,
+      *>  para flagrar coincidencias com concursos oficiais
+      *>------------------------------------------------------------------------
+       verifica-coincidencia-real section.
+           perform varying k from 1 by 1 until k > ws-qtd-resultados-reais
+
+               if ws-real-qtd-sorteio(k) = ws-perfil-qtd-sorteio
+
+      *>           comparado como conjunto (nao posicao a posicao), ja que
+      *>           RESULTADOSREAIS.TXT nao garante as dezenas em ordem
+      *>           crescente como WS-NUM-SORT-REL-ITEM esta
+                   move zero to ws-contagem-coincidencia
+                   perform varying j from 1 by 1 until j > ws-perfil-qtd-sorteio
+                       perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio
+                           if ws-real-numeros(k, j) = ws-num-sort-rel-item(i)
+                               add 1 to ws-contagem-coincidencia
+                           end-if
+                       end-perform
+                   end-perform
+
+                   if ws-contagem-coincidencia = ws-perfil-qtd-sorteio
+                       add 1 to ws-qtd-coincidencias
+                       display "Coincidencia com resultado real numero " k
+                               " no sorteio " ws-num-tent "!"
                    end-if
+
                end-if
 
-               if ws-qtd-num = 9 then
-                   if ws-num-usu(7) = ws-num-usu(1) or ws-num-usu(7) = ws-num-usu(2)
-                   or ws-num-usu(7) = ws-num-usu(3) or ws-num-usu(7) = ws-num-usu(4)
-                   or ws-num-usu(7) = ws-num-usu(5) or ws-num-usu(7) = ws-num-usu(6) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
+           end-perform
+           .
+       verifica-coincidencia-real-exit.
+           exit.
 
-                   if ws-num-usu(8) = ws-num-usu(1) or ws-num-usu(8) = ws-num-usu(2)
-                   or ws-num-usu(8) = ws-num-usu(3) or ws-num-usu(8) = ws-num-usu(4)
-                   or ws-num-usu(8) = ws-num-usu(5) or ws-num-usu(8) = ws-num-usu(6)
-                   or ws-num-usu(8) = ws-num-usu(7) then
+      *>------------------------------------------------------------------------
+      *>  Verificando se os numeros do usuario sao validos (entre 1 e 60)
+      *>------------------------------------------------------------------------
+       verifica-numero section.
+           if i <> 00 then
+      *>           garantindo que o numero inserido seja valido para o perfil do jogo
+               if ws-num-usu(i) > ws-perfil-num-max or < ws-perfil-num-min then
+                   display "O numero apostado deve estar entre "
+                   ws-perfil-num-min " e " ws-perfil-num-max "."
+      *>               uma aposta de lote invalida so descarta aquela aposta;
+      *>               a entrada interativa encerra o programa, como sempre
+                   if ws-entrada-arquivo then
                        set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
+                   else
                        perform finaliza
-                   end-if
-
-                   if ws-num-usu(9) = ws-num-usu(1) or ws-num-usu(9) = ws-num-usu(2)
-                   or ws-num-usu(9) = ws-num-usu(3) or ws-num-usu(9) = ws-num-usu(4)
-                   or ws-num-usu(9) = ws-num-usu(5) or ws-num-usu(9) = ws-num-usu(6)
-                   or ws-num-usu(9) = ws-num-usu(7) or ws-num-usu(9) = ws-num-usu(8) then
                        set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
                    end-if
-
                end-if
+           end-if
 
-               if ws-qtd-num = 10 then
-
-                   if ws-num-usu(7) = ws-num-usu(1) or ws-num-usu(7) = ws-num-usu(2)
-                   or ws-num-usu(7) = ws-num-usu(3) or ws-num-usu(7) = ws-num-usu(4)
-                   or ws-num-usu(7) = ws-num-usu(5) or ws-num-usu(7) = ws-num-usu(6) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
-
-                   if ws-num-usu(8) = ws-num-usu(1) or ws-num-usu(8) = ws-num-usu(2)
-                   or ws-num-usu(8) = ws-num-usu(3) or ws-num-usu(8) = ws-num-usu(4)
-                   or ws-num-usu(8) = ws-num-usu(5) or ws-num-usu(8) = ws-num-usu(6)
-                   or ws-num-usu(8) = ws-num-usu(7) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
+           .
+       verifica-numero-exit.
+           exit.
 
-                   if ws-num-usu(9) = ws-num-usu(1) or ws-num-usu(9) = ws-num-usu(2)
-                   or ws-num-usu(9) = ws-num-usu(3) or ws-num-usu(9) = ws-num-usu(4)
-                   or ws-num-usu(9) = ws-num-usu(5) or ws-num-usu(9) = ws-num-usu(6)
-                   or ws-num-usu(9) = ws-num-usu(7) or ws-num-usu(9) = ws-num-usu(8) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
+      *>------------------------------------------------------------------------
+      *>  Verificando se os numeros do usuario nao estao repetidos
+      *>------------------------------------------------------------------------
 
-                   if ws-num-usu(10) = ws-num-usu(1) or ws-num-usu(10) = ws-num-usu(2)
-                   or ws-num-usu(10) = ws-num-usu(3) or ws-num-usu(10) = ws-num-usu(4)
-                   or ws-num-usu(10) = ws-num-usu(5) or ws-num-usu(10) = ws-num-usu(6)
-                   or ws-num-usu(10) = ws-num-usu(7) or ws-num-usu(10) = ws-num-usu(8)
-                   or ws-num-usu(10) = ws-num-usu(9) then
-                       set ws-invalido to true
-                       display "O numero apostado nao pode se repetir."
-                       perform finaliza
-                   end-if
+       verifica-numeros-dif section.
+      *>   garante que nenhuma das dezenas apostadas esteja repetida
+      *>   (generalizado para suportar de 6 a 20 dezenas, conforme o perfil)
 
-               end-if
+           if ws-valido then
+               perform varying i from 1 by 1 until i > ws-qtd-num or ws-invalido
+                   perform varying j from 1 by 1 until j > ws-qtd-num or ws-invalido
+                       if j <> i then
+                           if ws-num-usu(i) = ws-num-usu(j) then
+                               set ws-invalido to true
+                               display "O numero apostado nao pode se repetir."
+      *>                       uma aposta de lote invalida so descarta aquela
+      *>                       aposta; a entrada interativa encerra o programa
+                               if not ws-entrada-arquivo then
+                                   perform finaliza
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+               end-perform
            end-if
            .
        verifica-numeros-dif-exit.
@@ -465,128 +1134,117 @@
       *>  Ordenando os numeros que o usuario apostou
       *>------------------------------------------------------------------------
        ordenar-num-sort section.
+      *>   ordenacao por bolha das dezenas sorteadas, de acordo com o
+      *>   tamanho do sorteio definido pelo perfil do jogo
+
            move "trocou" to ws-controle
            perform until ws-controle <> "trocou"
-               move     1        to    i
-               move  "N_trocou"  to ws-controle
-               perform until i = 6
-                   if ws-num-sort1 > ws-num-sort2 then
-                       move  ws-num-sort2      to   ws-aux
-                       move    ws-num-sort1    to   ws-num-sort2
-                       move      ws-aux        to   ws-num-sort1
-                       move    "trocou"        to   ws-controle
-                   end-if
-
-                   if ws-num-sort2 > ws-num-sort3 then
-                       move  ws-num-sort3      to   ws-aux
-                       move    ws-num-sort2    to   ws-num-sort3
-                       move      ws-aux        to   ws-num-sort2
-                       move    "trocou"        to   ws-controle
-                   end-if
-
-                   if ws-num-sort3 > ws-num-sort4 then
-                       move  ws-num-sort4      to   ws-aux
-                       move    ws-num-sort3    to   ws-num-sort4
-                       move      ws-aux        to   ws-num-sort3
-                       move    "trocou"        to   ws-controle
+               move "N_trocou" to ws-controle
+               perform varying i from 1 by 1 until i > ws-perfil-qtd-sorteio - 1
+                   if ws-num-sort(i) > ws-num-sort(i + 1) then
+                       move  ws-num-sort(i + 1)   to   ws-aux
+                       move  ws-num-sort(i)       to   ws-num-sort(i + 1)
+                       move  ws-aux               to   ws-num-sort(i)
+                       move  "trocou"             to   ws-controle
                    end-if
+               end-perform
+           end-perform
+           .
+       ordenar-num-sort-exit.
+           exit.
 
-                   if ws-num-sort4 > ws-num-sort5 then
-                       move  ws-num-sort5      to   ws-aux
-                       move    ws-num-sort4    to   ws-num-sort5
-                       move      ws-aux        to   ws-num-sort4
-                       move    "trocou"        to   ws-controle
-                   end-if
+      *>------------------------------------------------------------------------
+      *>  Contando quantas dezenas apostadas saíram juntas neste sorteio
+      *>  (faixas de premiacao tipo quadra/quina/sena)
+      *>------------------------------------------------------------------------
+       conta-acertos-simultaneos section.
+           move zero to ws-contagem-simultanea
 
-                   if ws-num-sort5 > ws-num-sort6 then
-                       move  ws-num-sort6      to   ws-aux
-                       move    ws-num-sort5    to   ws-num-sort6
-                       move      ws-aux        to   ws-num-sort5
-                       move    "trocou"        to   ws-controle
+           perform varying j from 1 by 1 until j > ws-perfil-qtd-sorteio
+               perform varying i from 1 by 1 until i > ws-qtd-num
+                   if ws-num-sort(j) = ws-num-usu(i)
+                       add 1 to ws-contagem-simultanea
                    end-if
-
-                   add 1 to i
                end-perform
            end-perform
+
+           if ws-contagem-simultanea > 0
+               add 1 to ws-qtd-draws-com-acerto(ws-contagem-simultanea)
+           end-if
            .
-       ordenar-num-sort-exit.
+       conta-acertos-simultaneos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exibindo a faixa de premiacao (ultimas 3 faixas do perfil do jogo)
+      *>------------------------------------------------------------------------
+       exibe-faixas-acerto section.
+           compute ws-tier-acerto-3 = ws-perfil-qtd-sorteio - 2
+           compute ws-tier-acerto-2 = ws-perfil-qtd-sorteio - 1
+           compute ws-tier-acerto-1 = ws-perfil-qtd-sorteio
+
+           display "Faixas de premiacao (sorteios com acertos simultaneos):"
+           display "  " ws-tier-acerto-3 " dezenas: "
+                   ws-qtd-draws-com-acerto(ws-tier-acerto-3)
+           display "  " ws-tier-acerto-2 " dezenas: "
+                   ws-qtd-draws-com-acerto(ws-tier-acerto-2)
+           display "  " ws-tier-acerto-1 " dezenas: "
+                   ws-qtd-draws-com-acerto(ws-tier-acerto-1)
+           .
+       exibe-faixas-acerto-exit.
            exit.
 
       *>------------------------------------------------------------------------
       *>  Verificando se os numeros sorteados sao iguais ao da aposta
       *>------------------------------------------------------------------------
        verifica-acertou-sorteio section.
+      *>   verifica, para cada dezena sorteada, se ela foi apostada em
+      *>   alguma das posicoes do bilhete (generalizado pelo perfil)
 
-           set ws-nao-acertou1 to true
-           set ws-nao-acertou2 to true
-           set ws-nao-acertou3 to true
-           set ws-nao-acertou4 to true
-           set ws-nao-acertou5 to true
-           set ws-nao-acertou6 to true
-
-
-           perform varying i from 1 by 1 until i > ws-qtd-num or (ws-acertou1 and ws-acertou2 and ws-acertou3
-           and ws-acertou4 and ws-acertou5 and ws-acertou6)
+           perform varying j from 1 by 1 until j > ws-perfil-qtd-sorteio
+               set ws-nao-acertou(j) to true
+           end-perform
 
-               if ws-nao-acertou1 then
-                   if ws-num-sort1 = ws-num-usu(i)  *> todos os 7
-                   then
-                       set ws-acertou1 to true
-                   else
-                       set ws-nao-acertou1 to true
-                   end-if
-               end-if
+           perform verifica-todos-acertou
 
-               if ws-nao-acertou2 then
-                   if ws-num-sort2 = ws-num-usu(i) then
-                       set ws-acertou2 to true
-                   else
-                       set ws-nao-acertou2 to true
-                   end-if
-               end-if
+           perform varying i from 1 by 1 until i > ws-qtd-num or ws-todos-acertaram
 
-               if ws-nao-acertou3 then
-                   if ws-num-sort3 = ws-num-usu(i) then
-                       set ws-acertou3 to true
-                   else
-                       set ws-nao-acertou3 to true
+               perform varying j from 1 by 1 until j > ws-perfil-qtd-sorteio
+                   if ws-nao-acertou(j) then
+                       if ws-num-sort(j) = ws-num-usu(i) then
+                           set ws-acertou(j) to true
+                       end-if
                    end-if
-               end-if
+               end-perform
 
-               if ws-nao-acertou4 then
-                   if ws-num-sort4 = ws-num-usu(i) then
-                       set ws-acertou4 to true
-                   else
-                       set ws-nao-acertou4 to true
-                   end-if
-               end-if
+               perform verifica-todos-acertou
+           end-perform
 
-               if ws-nao-acertou5 then
-                   if ws-num-sort5 = ws-num-usu(i) then
-                       set ws-acertou5 to true
-                   else
-                       set ws-nao-acertou5 to true
-                   end-if
-               end-if
+           .
+       verifica-acertou-sorteio-exit.
+           exit.
 
-               if ws-nao-acertou6 then
-                   if ws-num-sort6 = ws-num-usu(i) then
-                       set ws-acertou6 to true
-                   else
-                       set ws-nao-acertou6 to true
-                   end-if
+      *>------------------------------------------------------------------------
+      *>  Verificando se todas as dezenas sorteadas ja foram acertadas
+      *>------------------------------------------------------------------------
+       verifica-todos-acertou section.
+           set ws-todos-acertaram to true
+           perform varying j from 1 by 1 until j > ws-perfil-qtd-sorteio
+               if ws-nao-acertou(j) then
+                   set ws-nem-todos-acertaram to true
                end-if
-
            end-perform
-
            .
-       verifica-acertou-sorteio-exit.
+       verifica-todos-acertou-exit.
            exit.
 
       *>------------------------------------------------------------------------
       *>  Finalização
       *>------------------------------------------------------------------------
        finaliza section.
+           close arq-historico
+           close arq-sorteios
+           close arq-sementes
            Stop run
            .
        finaliza-exit.
